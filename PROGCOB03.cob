@@ -0,0 +1,180 @@
+000100***************************************************************
+000200*    PROGRAM-ID...: PROGCOB03                                  *
+000300*    DESCRICAO....: PROGRAMA BATCH QUE LE SEQUENCIALMENTE O     *
+000400*                   ARQUIVO MESTRE CADASTRO.PESSOAS (DDNAME     *
+000500*                   CADPES) E IMPRIME UMA RELACAO FORMATADA     *
+000600*                   COM NOME, IDADE, DATA DO PROCESSAMENTO E    *
+000700*                   TOTAL DE REGISTROS PARA A PORTARIA.         *
+000800*    AUTOR........: EQUIPE DE MANUTENCAO COBOL                  *
+000900*    INSTALACAO...: DEPARTAMENTO DE SISTEMAS                    *
+001000*    DATA-ESCRITA.: 2026-08-09                                  *
+001100*-------------------------------------------------------------*
+001200*    HISTORICO DE ALTERACOES                                    *
+001300*    DATA       AUTOR   DESCRICAO                                *
+001400*    2026-08-09 EMC     VERSAO ORIGINAL.                        *
+001450*    2026-08-09 EMC     LAYOUT DO REGISTRO MOVIDO PARA O         *
+001460*                       COPYBOOK PESSOA (PESSOA-REC).           *
+001470*    2026-08-09 EMC     WS-RELOUT-STATUS PASSA A SER VERIFICADO  *
+001480*                       APOS CADA GRAVACAO NO RELATORIO.         *
+001500***************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. PROGCOB03.
+001800 AUTHOR. EQUIPE DE MANUTENCAO COBOL.
+001900 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+002000 DATE-WRITTEN. 2026-08-09.
+002100 DATE-COMPILED.
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CADASTRO-PESSOAS ASSIGN TO "CADPES"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS PESSOA-NOME
+002900         FILE STATUS IS WS-CADPES-STATUS.
+003000
+003100     SELECT RELATORIO ASSIGN TO "RELOUT"
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS WS-RELOUT-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CADASTRO-PESSOAS
+003700     LABEL RECORDS ARE STANDARD.
+003750     COPY PESSOA.
+004100
+004200 FD  RELATORIO
+004300     LABEL RECORDS ARE OMITTED
+004400     RECORDING MODE IS F.
+004500 01  REL-LINHA                   PIC X(80).
+004600
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-CADPES-STATUS            PIC X(02)   VALUE '00'.
+004900     88  CADPES-OK                   VALUE '00'.
+004950     88  CADPES-NAO-EXISTE           VALUE '35'.
+005000     88  FIM-CADASTRO                VALUE '10'.
+005100 77  WS-RELOUT-STATUS            PIC X(02)   VALUE '00'.
+005150     88  RELOUT-OK                   VALUE '00'.
+005200 77  WRK-TOTAL-REGISTROS         PIC 9(05)   COMP VALUE ZERO.
+005300
+005400 01  WS-DATA-SISTEMA.
+005500     05  WS-DATA-AAAA            PIC 9(04).
+005600     05  WS-DATA-MM              PIC 9(02).
+005700     05  WS-DATA-DD              PIC 9(02).
+005800
+005900 01  WS-LINHA-CABECALHO-1        PIC X(80)
+006000     VALUE 'RELATORIO DIARIO DE CADASTRO DE PESSOAS'.
+006100 01  WS-LINHA-CABECALHO-2.
+006200     05  FILLER                  PIC X(19)
+006300         VALUE 'DATA DO RELATORIO: '.
+006400     05  CAB-DATA-DD             PIC 99.
+006500     05  FILLER                  PIC X(01) VALUE '/'.
+006600     05  CAB-DATA-MM             PIC 99.
+006700     05  FILLER                  PIC X(01) VALUE '/'.
+006800     05  CAB-DATA-AAAA           PIC 9999.
+006900     05  FILLER                  PIC X(51) VALUE SPACES.
+007000 01  WS-LINHA-CABECALHO-3        PIC X(80)
+007100     VALUE 'NOME                     IDADE'.
+007200 01  WS-LINHA-DETALHE.
+007300     05  DET-NOME                PIC X(20).
+007400     05  FILLER                  PIC X(05) VALUE SPACES.
+007500     05  DET-IDADE               PIC ZZ9.
+007600     05  FILLER                  PIC X(52) VALUE SPACES.
+007700 01  WS-LINHA-RODAPE.
+007800     05  FILLER                  PIC X(20)
+007900         VALUE 'TOTAL DE REGISTROS: '.
+008000     05  RODAPE-TOTAL            PIC ZZZZ9.
+008100     05  FILLER                  PIC X(55) VALUE SPACES.
+008200
+008300***************************************************************
+008400 PROCEDURE DIVISION.
+008500***************************************************************
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+008800     PERFORM 2000-PROCESSAR-CADASTRO
+008850         THRU 2000-PROCESSAR-CADASTRO-EXIT
+008900         UNTIL FIM-CADASTRO.
+009000     PERFORM 3000-IMPRIMIR-RODAPE THRU 3000-IMPRIMIR-RODAPE-EXIT.
+009100     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+009200     STOP RUN.
+009300
+009400***************************************************************
+009500*    ABERTURA DOS ARQUIVOS E IMPRESSAO DO CABECALHO DO          *
+009600*    RELATORIO COM A DATA DE PROCESSAMENTO.                     *
+009700***************************************************************
+009800 1000-INICIALIZAR.
+009900     OPEN INPUT CADASTRO-PESSOAS.
+010000     OPEN OUTPUT RELATORIO.
+010100     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+010200     MOVE WS-DATA-DD   TO CAB-DATA-DD.
+010300     MOVE WS-DATA-MM   TO CAB-DATA-MM.
+010400     MOVE WS-DATA-AAAA TO CAB-DATA-AAAA.
+010500     WRITE REL-LINHA FROM WS-LINHA-CABECALHO-1.
+010510     PERFORM 8100-VERIFICAR-RELOUT
+010515         THRU 8100-VERIFICAR-RELOUT-EXIT.
+010600     WRITE REL-LINHA FROM WS-LINHA-CABECALHO-2.
+010610     PERFORM 8100-VERIFICAR-RELOUT
+010615         THRU 8100-VERIFICAR-RELOUT-EXIT.
+010700     WRITE REL-LINHA FROM WS-LINHA-CABECALHO-3.
+010710     PERFORM 8100-VERIFICAR-RELOUT
+010715         THRU 8100-VERIFICAR-RELOUT-EXIT.
+010800     IF CADPES-NAO-EXISTE
+010810         SET FIM-CADASTRO TO TRUE
+010820     ELSE
+010830         PERFORM 2100-LER-PROXIMO THRU 2100-LER-PROXIMO-EXIT
+010840     END-IF.
+010900 1000-INICIALIZAR-EXIT.
+011000     EXIT.
+011100
+011200***************************************************************
+011300*    PARA CADA PESSOA-REC LIDO, IMPRIME UMA LINHA DE DETALHE E  *
+011400*    AVANCA PARA O PROXIMO REGISTRO.                            *
+011500***************************************************************
+011600 2000-PROCESSAR-CADASTRO.
+011700     MOVE PESSOA-NOME  TO DET-NOME.
+011800     MOVE PESSOA-IDADE TO DET-IDADE.
+011900     WRITE REL-LINHA FROM WS-LINHA-DETALHE.
+011910     PERFORM 8100-VERIFICAR-RELOUT
+011915         THRU 8100-VERIFICAR-RELOUT-EXIT.
+012000     ADD 1 TO WRK-TOTAL-REGISTROS.
+012100     PERFORM 2100-LER-PROXIMO THRU 2100-LER-PROXIMO-EXIT.
+012200 2000-PROCESSAR-CADASTRO-EXIT.
+012300     EXIT.
+012400
+012500 2100-LER-PROXIMO.
+012600     READ CADASTRO-PESSOAS NEXT RECORD
+012700         AT END
+012800             SET FIM-CADASTRO TO TRUE
+012900     END-READ.
+013000 2100-LER-PROXIMO-EXIT.
+013100     EXIT.
+013200
+013300***************************************************************
+013400*    IMPRIME O RODAPE COM O TOTAL DE REGISTROS ENCONTRADOS.     *
+013500***************************************************************
+013600 3000-IMPRIMIR-RODAPE.
+013700     MOVE WRK-TOTAL-REGISTROS TO RODAPE-TOTAL.
+013800     WRITE REL-LINHA FROM WS-LINHA-RODAPE.
+013810     PERFORM 8100-VERIFICAR-RELOUT
+013815         THRU 8100-VERIFICAR-RELOUT-EXIT.
+013900 3000-IMPRIMIR-RODAPE-EXIT.
+014000     EXIT.
+014100
+014150***************************************************************
+014160*    VERIFICA O STATUS DA ULTIMA GRAVACAO NO RELATORIO E AVISA   *
+014170*    O OPERADOR EM CASO DE FALHA.                                *
+014180***************************************************************
+014190 8100-VERIFICAR-RELOUT.
+014195     IF NOT RELOUT-OK
+014196         DISPLAY 'ERRO: FALHA AO GRAVAR RELATORIO - STATUS '
+014197             WS-RELOUT-STATUS
+014198     END-IF.
+014199 8100-VERIFICAR-RELOUT-EXIT.
+014201     EXIT.
+014210
+014300***************************************************************
+014400*    ENCERRAMENTO DOS ARQUIVOS                                  *
+014500***************************************************************
+014600 9000-FINALIZAR.
+014650     CLOSE CADASTRO-PESSOAS.
+014700     CLOSE RELATORIO.
+014800 9000-FINALIZAR-EXIT.
+014900     EXIT.
