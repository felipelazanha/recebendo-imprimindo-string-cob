@@ -0,0 +1,292 @@
+000100***************************************************************
+000200*    PROGRAM-ID...: PROGCOB04                                  *
+000300*    DESCRICAO....: CARGA EM LOTE DO ARQUIVO MESTRE             *
+000400*                   CADASTRO.PESSOAS A PARTIR DE UM ARQUIVO DE  *
+000500*                   TRANSACOES SEQUENCIAL (DDNAME CADTRN), PARA *
+000600*                   CARGA MASSIVA DE NOME/IDADE SEM OPERADOR    *
+000700*                   DIGITANDO CADA ENTRADA.                     *
+000800*    AUTOR........: EQUIPE DE MANUTENCAO COBOL                  *
+000900*    INSTALACAO...: DEPARTAMENTO DE SISTEMAS                    *
+001000*    DATA-ESCRITA.: 2026-08-09                                  *
+001100*-------------------------------------------------------------*
+001200*    HISTORICO DE ALTERACOES                                    *
+001300*    DATA       AUTOR   DESCRICAO                                *
+001400*    2026-08-09 EMC     VERSAO ORIGINAL - CARGA EM LOTE.        *
+001410*    2026-08-09 EMC     INCLUIDO CHECKPOINT/RESTART (ARQUIVO    *
+001420*                       DE CONTROLE CADCKP) PARA PERMITIR       *
+001430*                       REINICIO APOS ABEND SEM REPROCESSAR     *
+001440*                       TODA A CARGA.                            *
+001450*    2026-08-09 EMC     TRAN-CPF E TRAN-DT-NASCTO PASSAM A SER  *
+001460*                       VALIDADOS COMO NUMERICOS ANTES DE IR    *
+001470*                       PARA O REGISTRO MESTRE, MESMO PADRAO JA *
+001480*                       USADO NA CAPTURA INTERATIVA.            *
+001490*    2026-08-09 EMC     1500-REPOSICIONAR-RESTART AGORA AVISA O *
+001495*                       OPERADOR QUANDO O ARQUIVO DE CHECKPOINT *
+001497*                       NAO ABRE POR UM MOTIVO DIFERENTE DE     *
+001499*                       "NAO EXISTE", EM VEZ DE PROSSEGUIR SEM  *
+001501*                       REINICIO SILENCIOSAMENTE.               *
+001505***************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. PROGCOB04.
+001800 AUTHOR. EQUIPE DE MANUTENCAO COBOL.
+001900 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+002000 DATE-WRITTEN. 2026-08-09.
+002100 DATE-COMPILED.
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CADASTRO-PESSOAS ASSIGN TO "CADPES"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS PESSOA-NOME
+002900         FILE STATUS IS WS-CADPES-STATUS.
+003000
+003100     SELECT TRANLOAD ASSIGN TO "CADTRN"
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS WS-CADTRN-STATUS.
+003310
+003320     SELECT CKPTCTL ASSIGN TO "CADCKP"
+003330         ORGANIZATION IS SEQUENTIAL
+003340         FILE STATUS IS WS-CADCKP-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CADASTRO-PESSOAS
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY PESSOA.
+003900
+004000 FD  TRANLOAD
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY TRANLOAD.
+004300
+004310 FD  CKPTCTL
+004320     LABEL RECORDS ARE STANDARD.
+004330     COPY CKPTCTL.
+004340
+004400 WORKING-STORAGE SECTION.
+004500 77  WS-CADPES-STATUS            PIC X(02)   VALUE '00'.
+004600     88  CADPES-OK                   VALUE '00'.
+004700     88  CADPES-NAO-EXISTE           VALUE '35'.
+004800 77  WS-CADTRN-STATUS            PIC X(02)   VALUE '00'.
+004900     88  CADTRN-OK                   VALUE '00'.
+005000     88  FIM-CADTRN                  VALUE '10'.
+005010 77  WS-CADCKP-STATUS            PIC X(02)   VALUE '00'.
+005020     88  CADCKP-OK                   VALUE '00'.
+005030     88  CADCKP-NAO-EXISTE           VALUE '35'.
+005100 77  WRK-QTDE-CARREGADAS         PIC 9(09)   COMP VALUE ZERO.
+005200 77  WRK-QTDE-REJEITADAS         PIC 9(09)   COMP VALUE ZERO.
+005210 77  WRK-QTDE-PROCESSADAS        PIC 9(09)   COMP VALUE ZERO.
+005220 77  WRK-QTDE-A-PULAR            PIC 9(09)   COMP VALUE ZERO.
+005230 77  WRK-INTERVALO-CKPT          PIC 9(05)   COMP VALUE 50.
+005240 77  WRK-QUOCIENTE-CKPT          PIC 9(09)   COMP VALUE ZERO.
+005250 77  WRK-RESTO-CKPT              PIC 9(09)   COMP VALUE ZERO.
+005260 77  SW-EXISTE-CKPT              PIC X(01)   VALUE 'N'.
+005270     88  EXISTE-CKPT                 VALUE 'S'.
+005272 77  SW-FIM-CKPT                 PIC X(01)   VALUE 'N'.
+005274     88  FIM-CKPT                    VALUE 'Y'.
+005280 01  WS-HORA-SISTEMA.
+005285     05  WS-HORA-HH              PIC 9(02).
+005290     05  WS-HORA-MM              PIC 9(02).
+005295     05  WS-HORA-SS              PIC 9(02).
+005298     05  WS-HORA-CENT            PIC 9(02).
+005300
+005400 01  WS-DATA-SISTEMA.
+005500     05  WS-DATA-AAAA            PIC 9(04).
+005600     05  WS-DATA-MM              PIC 9(02).
+005700     05  WS-DATA-DD              PIC 9(02).
+005800
+005900***************************************************************
+006000 PROCEDURE DIVISION.
+006100***************************************************************
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+006400     PERFORM 2000-PROCESSAR-TRANSACOES
+006450         THRU 2000-PROCESSAR-TRANSACOES-EXIT
+006500         UNTIL FIM-CADTRN.
+006600     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+006700     DISPLAY 'TRANSACOES CARREGADAS  : ' WRK-QTDE-CARREGADAS.
+006800     DISPLAY 'TRANSACOES REJEITADAS  : ' WRK-QTDE-REJEITADAS.
+006900     STOP RUN.
+007000
+007100***************************************************************
+007200*    ABERTURA DOS ARQUIVOS. O MESTRE E CRIADO AUTOMATICAMENTE   *
+007300*    NA PRIMEIRA EXECUCAO.                                      *
+007400***************************************************************
+007500 1000-INICIALIZAR.
+007600     OPEN I-O CADASTRO-PESSOAS.
+007700     IF CADPES-NAO-EXISTE
+007800         OPEN OUTPUT CADASTRO-PESSOAS
+007900         CLOSE CADASTRO-PESSOAS
+008000         OPEN I-O CADASTRO-PESSOAS
+008100     END-IF.
+008200     OPEN INPUT TRANLOAD.
+008210     PERFORM 1500-REPOSICIONAR-RESTART
+008220         THRU 1500-REPOSICIONAR-RESTART-EXIT.
+008300 1000-INICIALIZAR-EXIT.
+008400     EXIT.
+008500
+008510***************************************************************
+008520*    VERIFICA SE EXISTE ARQUIVO DE CONTROLE DE CHECKPOINT DE    *
+008530*    UMA EXECUCAO ANTERIOR QUE TERMINOU EM ABEND. SE EXISTIR,   *
+008540*    AVANCA O ARQUIVO DE TRANSACOES ATE O PONTO EM QUE A CARGA  *
+008550*    FOI INTERROMPIDA, SEM REPROCESSAR AS TRANSACOES JA         *
+008560*    GRAVADAS NO ARQUIVO MESTRE.                                *
+008570***************************************************************
+008580 1500-REPOSICIONAR-RESTART.
+008590     OPEN INPUT CKPTCTL.
+008600     IF CADCKP-OK
+008610         MOVE 'N' TO SW-FIM-CKPT
+008620         PERFORM 1510-LER-CKPT THRU 1510-LER-CKPT-EXIT
+008630             UNTIL FIM-CKPT
+008642     ELSE
+008644         IF NOT CADCKP-NAO-EXISTE
+008646             DISPLAY 'ERRO: FALHA AO ABRIR ARQUIVO DE CHECKPOINT '
+008648                 'PARA RESTART - STATUS ' WS-CADCKP-STATUS
+008649             DISPLAY 'PROSSEGUINDO SEM REINICIO AUTOMATICO'
+008652         END-IF
+008654     END-IF.
+008656     CLOSE CKPTCTL.
+008660     IF EXISTE-CKPT
+008670         MOVE CKPT-QTDE-PROCESSADA TO WRK-QTDE-A-PULAR
+008680         MOVE CKPT-QTDE-PROCESSADA TO WRK-QTDE-PROCESSADAS
+008690         DISPLAY 'CHECKPOINT ENCONTRADO - REINICIANDO APOS '
+008700             WRK-QTDE-A-PULAR ' TRANSACOES JA PROCESSADAS'
+008710         PERFORM 1600-PULAR-TRANSACAO
+008720             THRU 1600-PULAR-TRANSACAO-EXIT
+008730             WRK-QTDE-A-PULAR TIMES
+008740     END-IF.
+008750 1500-REPOSICIONAR-RESTART-EXIT.
+008760     EXIT.
+008770
+008780***************************************************************
+008790*    LE UM REGISTRO DO ARQUIVO DE CONTROLE DE CHECKPOINT. O     *
+008800*    ARQUIVO E GRAVADO EM MODO ACUMULATIVO (MOD) A CADA         *
+008810*    INTERVALO DE CHECKPOINT, ENTAO E LIDO ATE O FIM PARA QUE   *
+008820*    O ULTIMO REGISTRO GRAVADO PREVALECA SOBRE OS ANTERIORES.   *
+008830***************************************************************
+008840 1510-LER-CKPT.
+008850     READ CKPTCTL
+008860         AT END
+008870             SET FIM-CKPT TO TRUE
+008880         NOT AT END
+008890             SET EXISTE-CKPT TO TRUE
+008900     END-READ.
+008910 1510-LER-CKPT-EXIT.
+008920     EXIT.
+008930
+008940***************************************************************
+008950*    DESCARTA UMA TRANSACAO JA CARREGADA EM EXECUCAO ANTERIOR,  *
+008960*    SEM REGRAVA-LA NO ARQUIVO MESTRE.                          *
+008970***************************************************************
+008980 1600-PULAR-TRANSACAO.
+008990     READ TRANLOAD
+009000         AT END
+009010             SET FIM-CADTRN TO TRUE
+009020     END-READ.
+009030 1600-PULAR-TRANSACAO-EXIT.
+009040     EXIT.
+009050
+009060***************************************************************
+009070*    LE A PROXIMA TRANSACAO E GRAVA NO ARQUIVO MESTRE.          *
+009080***************************************************************
+009090 2000-PROCESSAR-TRANSACOES.
+009100     READ TRANLOAD
+009110         AT END
+009120             SET FIM-CADTRN TO TRUE
+009130         NOT AT END
+009140             PERFORM 2100-CARREGAR-REGISTRO
+009150                 THRU 2100-CARREGAR-REGISTRO-EXIT
+009160     END-READ.
+009170 2000-PROCESSAR-TRANSACOES-EXIT.
+009180     EXIT.
+009190
+009200***************************************************************
+009210*    MONTA O PESSOA-REC A PARTIR DA TRANSACAO E GRAVA NO        *
+009220*    ARQUIVO MESTRE. TRANSACOES COM NOME JA CADASTRADO OU COM   *
+009230*    IDADE NAO NUMERICA SAO REJEITADAS SEM INTERROMPER A CARGA. *
+009240***************************************************************
+009250 2100-CARREGAR-REGISTRO.
+009260     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+009270     MOVE TRAN-NOME          TO PESSOA-NOME.
+009280     IF TRAN-IDADE IS NOT NUMERIC
+009290         DISPLAY 'TRANSACAO REJEITADA - IDADE INVALIDA: '
+009300             TRAN-NOME
+009310         ADD 1 TO WRK-QTDE-REJEITADAS
+009320     ELSE
+009330         MOVE TRAN-IDADE         TO PESSOA-IDADE
+009332         IF TRAN-CPF IS NUMERIC
+009333             MOVE TRAN-CPF       TO PESSOA-CPF
+009334         ELSE
+009335             DISPLAY 'CPF INVALIDO - GRAVADO COMO ZEROS: '
+009336                 TRAN-NOME
+009337             MOVE ZEROS          TO PESSOA-CPF
+009338         END-IF
+009342         IF TRAN-DT-NASCTO IS NUMERIC
+009350             MOVE TRAN-DT-NASCTO TO PESSOA-DT-NASCTO
+009352         ELSE
+009354             DISPLAY 'DATA NASCIMENTO INVALIDA - GRAVADA ZEROS: '
+009356                 TRAN-NOME
+009358             MOVE ZEROS          TO PESSOA-DT-NASCTO
+009359         END-IF
+009360         MOVE WS-DATA-SISTEMA    TO PESSOA-DT-CADASTRO
+009370         SET PESSOA-ATIVO        TO TRUE
+009380         WRITE PESSOA-REC
+009390             INVALID KEY
+009400                 DISPLAY
+009410                     'TRANSACAO REJEITADA - NOME JA CADASTRADO: '
+009420                     TRAN-NOME
+009430                 ADD 1 TO WRK-QTDE-REJEITADAS
+009440             NOT INVALID KEY
+009450                 ADD 1 TO WRK-QTDE-CARREGADAS
+009460         END-WRITE
+009470     END-IF.
+009480     ADD 1 TO WRK-QTDE-PROCESSADAS.
+009490     DIVIDE WRK-QTDE-PROCESSADAS BY WRK-INTERVALO-CKPT
+009500         GIVING WRK-QUOCIENTE-CKPT
+009510         REMAINDER WRK-RESTO-CKPT.
+009520     IF WRK-RESTO-CKPT = ZERO
+009530         PERFORM 8000-GRAVAR-CHECKPOINT
+009540             THRU 8000-GRAVAR-CHECKPOINT-EXIT
+009550     END-IF.
+009560 2100-CARREGAR-REGISTRO-EXIT.
+009570     EXIT.
+009580
+009590***************************************************************
+009600*    GRAVA O PONTO DE CONTROLE ATUAL PARA PERMITIR O REINICIO   *
+009610*    DA CARGA A PARTIR DESTE PONTO, CASO O JOB SEJA INTERROM-   *
+009620*    PIDO ANTES DE CONCLUIR TODAS AS TRANSACOES.                *
+009630***************************************************************
+009640 8000-GRAVAR-CHECKPOINT.
+009650     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+009660     MOVE 'PROGCOB4'          TO CKPT-JOB-ID.
+009670     MOVE TRAN-NOME           TO CKPT-ULTIMA-CHAVE.
+009680     MOVE WRK-QTDE-PROCESSADAS TO CKPT-QTDE-PROCESSADA.
+009690     MOVE WS-DATA-AAAA        TO CKPT-DATA-AAAA.
+009700     MOVE WS-DATA-MM          TO CKPT-DATA-MM.
+009710     MOVE WS-DATA-DD          TO CKPT-DATA-DD.
+009720     ACCEPT WS-HORA-SISTEMA FROM TIME.
+009730     MOVE WS-HORA-HH          TO CKPT-HORA-HH.
+009740     MOVE WS-HORA-MM          TO CKPT-HORA-MM.
+009750     MOVE WS-HORA-SS          TO CKPT-HORA-SS.
+009760     OPEN OUTPUT CKPTCTL.
+009770     IF CADCKP-OK
+009780         WRITE CKPTCTL-REC
+009790         IF NOT CADCKP-OK
+009800             DISPLAY 'ERRO: FALHA AO GRAVAR CHECKPOINT - STATUS '
+009810                 WS-CADCKP-STATUS
+009820         END-IF
+009830     ELSE
+009840         DISPLAY 'ERRO: FALHA AO ABRIR ARQUIVO DE CHECKPOINT - '
+009850             'STATUS ' WS-CADCKP-STATUS
+009860     END-IF.
+009870     CLOSE CKPTCTL.
+009880 8000-GRAVAR-CHECKPOINT-EXIT.
+009890     EXIT.
+009900
+009910***************************************************************
+009920*    ENCERRAMENTO DOS ARQUIVOS                                  *
+009930***************************************************************
+009940 9000-FINALIZAR.
+009950     CLOSE CADASTRO-PESSOAS.
+009960     CLOSE TRANLOAD.
+009970 9000-FINALIZAR-EXIT.
+009980     EXIT.
