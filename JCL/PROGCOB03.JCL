@@ -0,0 +1,12 @@
+//PROGCB03 JOB (ACCTNO),'RELATORIO CADASTRO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*-------------------------------------------------------------*
+//* JOB......: PROGCB03                                          *
+//* DESCRICAO: EMISSAO DO RELATORIO DIARIO DE CADASTRO DE        *
+//*            PESSOAS A PARTIR DO ARQUIVO MESTRE CADASTRO.      *
+//*            PESSOAS, PARA ENTREGA A PORTARIA.                 *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGCOB03
+//CADPES   DD   DSN=PROD.CADASTRO.PESSOAS,DISP=SHR
+//RELOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
