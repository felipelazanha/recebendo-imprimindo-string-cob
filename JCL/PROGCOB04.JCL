@@ -0,0 +1,19 @@
+//PROGCB04 JOB (ACCTNO),'CARGA CADASTRO LOTE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*-------------------------------------------------------------*
+//* JOB......: PROGCB04                                          *
+//* DESCRICAO: CARGA EM LOTE DO ARQUIVO MESTRE CADASTRO.PESSOAS   *
+//*            A PARTIR DE UM ARQUIVO DE TRANSACOES DE NOME E    *
+//*            IDADE, PARA CARGA NOTURNA DE VARIAS CENTENAS DE    *
+//*            REGISTROS SEM DIGITACAO MANUAL.                    *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGCOB04
+//CADPES   DD   DSN=PROD.CADASTRO.PESSOAS,DISP=OLD
+//CADTRN   DD   DSN=PROD.CADASTRO.TRANLOAD,DISP=SHR
+//*        ARQUIVO DE CONTROLE DE CHECKPOINT/RESTART. EM TERMINO      *
+//*        NORMAL DO JOB O ARQUIVO E EXCLUIDO (DELETE); EM ABEND E    *
+//*        CATALOGADO (CATLG) PARA PERMITIR O REINICIO DA CARGA.      *
+//CADCKP   DD   DSN=PROD.CADASTRO.CKPTCTL,DISP=(MOD,DELETE,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=046,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
