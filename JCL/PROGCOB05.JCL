@@ -0,0 +1,23 @@
+//PROGCB05 JOB (ACCTNO),'EXPORTACAO CSV CADASTRO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*-------------------------------------------------------------*
+//* JOB......: PROGCB05                                          *
+//* DESCRICAO: EXPORTACAO DO ARQUIVO MESTRE CADASTRO.PESSOAS EM   *
+//*            FORMATO TEXTO DELIMITADO POR VIRGULA (CSV) PARA    *
+//*            USO POR SISTEMAS EXTERNOS.                         *
+//*-------------------------------------------------------------*
+//*        EXCLUI O ARQUIVO CSV DE UMA EXECUCAO ANTERIOR, SE      *
+//*        EXISTENTE, PARA QUE O JOB POSSA SER REEXECUTADO A      *
+//*        CADA NOVA EXPORTACAO SOLICITADA.                       *
+//*-------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//CADCSV   DD   DSN=PROD.CADASTRO.PESSOAS.CSV,
+//             DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//STEP010  EXEC PGM=PROGCOB05
+//CADPES   DD   DSN=PROD.CADASTRO.PESSOAS,DISP=SHR
+//CADCSV   DD   DSN=PROD.CADASTRO.PESSOAS.CSV,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=055,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
