@@ -0,0 +1,24 @@
+000100***************************************************************
+000200*    COPYBOOK.....: CKPTCTL.CPY                                 *
+000300*    DESCRICAO....: LAYOUT DO REGISTRO DE CONTROLE DE           *
+000400*                   CHECKPOINT/RESTART DA CARGA EM LOTE         *
+000500*                   (ARQUIVO CADASTRO.CKPTCTL).                 *
+000600*    AUTOR........: EQUIPE DE MANUTENCAO COBOL                  *
+000700*    DATA-ESCRITA.: 2026-08-09                                  *
+000800*-------------------------------------------------------------*
+000900*    HISTORICO DE ALTERACOES                                    *
+001000*    DATA       AUTOR   DESCRICAO                                *
+001100*    2026-08-09 EMC     CRIACAO DO COPYBOOK DE CHECKPOINT.      *
+001200***************************************************************
+001300    01  CKPTCTL-REC.
+001400        05  CKPT-JOB-ID             PIC X(08).
+001500        05  CKPT-ULTIMA-CHAVE       PIC X(20).
+001600        05  CKPT-QTDE-PROCESSADA    PIC 9(09)   COMP.
+001700        05  CKPT-DATA-GRAVACAO.
+001800            10  CKPT-DATA-AAAA      PIC 9(04).
+001900            10  CKPT-DATA-MM        PIC 9(02).
+002000            10  CKPT-DATA-DD        PIC 9(02).
+002100        05  CKPT-HORA-GRAVACAO.
+002200            10  CKPT-HORA-HH        PIC 9(02).
+002300            10  CKPT-HORA-MM        PIC 9(02).
+002400            10  CKPT-HORA-SS        PIC 9(02).
