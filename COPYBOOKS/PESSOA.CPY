@@ -0,0 +1,32 @@
+000100***************************************************************
+000200*    COPYBOOK.....: PESSOA.CPY                                 *
+000300*    DESCRICAO....: LAYOUT DO REGISTRO MESTRE DE CADASTRO DE    *
+000400*                   PESSOAS (PESSOA-REC), UTILIZADO PELO        *
+000500*                   ARQUIVO CADASTRO.PESSOAS E POR TODOS OS     *
+000600*                   PROGRAMAS QUE O ACESSAM.                    *
+000700*    AUTOR........: EQUIPE DE MANUTENCAO COBOL                  *
+000800*    DATA-ESCRITA.: 2026-08-09                                  *
+000900*-------------------------------------------------------------*
+001000*    HISTORICO DE ALTERACOES                                    *
+001100*    DATA       AUTOR   DESCRICAO                                *
+001200*    2026-08-09 EMC     CRIACAO DO COPYBOOK - CAMPOS DE NOME,   *
+001300*                       IDADE, CPF, NASCIMENTO E CADASTRO.      *
+001350*    2026-08-09 EMC     REMOVIDA A CONDICAO PESSOA-INATIVO, NAO *
+001360*                       UTILIZADA POR NENHUM PROGRAMA (A        *
+001370*                       EXCLUSAO E FISICA, VIA DELETE).         *
+001400***************************************************************
+001500    01  PESSOA-REC.
+001600        05  PESSOA-NOME             PIC X(20).
+001700        05  PESSOA-IDADE            PIC 9(02).
+001800        05  PESSOA-CPF              PIC 9(11).
+001900        05  PESSOA-DT-NASCTO.
+002000            10  PESSOA-DTNASC-AAAA  PIC 9(04).
+002100            10  PESSOA-DTNASC-MM    PIC 9(02).
+002200            10  PESSOA-DTNASC-DD    PIC 9(02).
+002300        05  PESSOA-DT-CADASTRO.
+002400            10  PESSOA-DTCAD-AAAA   PIC 9(04).
+002500            10  PESSOA-DTCAD-MM     PIC 9(02).
+002600            10  PESSOA-DTCAD-DD     PIC 9(02).
+002700        05  PESSOA-STATUS           PIC X(01).
+002800            88  PESSOA-ATIVO        VALUE 'A'.
+003000        05  FILLER                  PIC X(09).
