@@ -0,0 +1,29 @@
+000100***************************************************************
+000200*    COPYBOOK.....: AUDLOG.CPY                                  *
+000300*    DESCRICAO....: LAYOUT DO REGISTRO DO LOG DE AUDITORIA DE   *
+000400*                   CAPTURA (ARQUIVO CADASTRO.AUDITLOG). CADA   *
+000500*                   REGISTRO REPRESENTA UMA TENTATIVA DE        *
+000600*                   CAPTURA/MANUTENCAO DE UM PESSOA-REC.        *
+000700*    AUTOR........: EQUIPE DE MANUTENCAO COBOL                  *
+000800*    DATA-ESCRITA.: 2026-08-09                                  *
+000900*-------------------------------------------------------------*
+001000*    HISTORICO DE ALTERACOES                                    *
+001100*    DATA       AUTOR   DESCRICAO                                *
+001200*    2026-08-09 EMC     CRIACAO DO COPYBOOK DE AUDITORIA.       *
+001300***************************************************************
+001400    01  AUDLOG-REC.
+001500        05  AUDLOG-DATA.
+001600            10  AUDLOG-DATA-AAAA    PIC 9(04).
+001700            10  AUDLOG-DATA-MM      PIC 9(02).
+001800            10  AUDLOG-DATA-DD      PIC 9(02).
+001900        05  AUDLOG-HORA.
+002000            10  AUDLOG-HORA-HH      PIC 9(02).
+002100            10  AUDLOG-HORA-MM      PIC 9(02).
+002200            10  AUDLOG-HORA-SS      PIC 9(02).
+002300        05  AUDLOG-OPERACAO         PIC X(08).
+002400        05  AUDLOG-NOME             PIC X(20).
+002500        05  AUDLOG-IDADE            PIC 9(02).
+002600        05  AUDLOG-RESULTADO        PIC X(09).
+002700            88  AUDLOG-APROVADO     VALUE 'APROVADO '.
+002800            88  AUDLOG-REJEITADO    VALUE 'REJEITADO'.
+002900        05  AUDLOG-MOTIVO           PIC X(30).
