@@ -0,0 +1,21 @@
+000100***************************************************************
+000200*    COPYBOOK.....: TRANLOAD.CPY                                *
+000300*    DESCRICAO....: LAYOUT DO REGISTRO DE TRANSACAO DE CARGA    *
+000400*                   EM LOTE (ARQUIVO CADASTRO.TRANLOAD), LIDO   *
+000500*                   PELO PROGRAMA DE CARGA EM LOTE.             *
+000600*    AUTOR........: EQUIPE DE MANUTENCAO COBOL                  *
+000700*    DATA-ESCRITA.: 2026-08-09                                  *
+000800*-------------------------------------------------------------*
+000900*    HISTORICO DE ALTERACOES                                    *
+001000*    DATA       AUTOR   DESCRICAO                                *
+001100*    2026-08-09 EMC     CRIACAO DO COPYBOOK DE TRANSACAO.       *
+001200***************************************************************
+001300    01  TRANLOAD-REC.
+001400        05  TRAN-NOME               PIC X(20).
+001500        05  TRAN-IDADE              PIC 9(02).
+001600        05  TRAN-CPF                PIC 9(11).
+001700        05  TRAN-DT-NASCTO.
+001800            10  TRAN-DTNASC-AAAA    PIC 9(04).
+001900            10  TRAN-DTNASC-MM      PIC 9(02).
+002000            10  TRAN-DTNASC-DD      PIC 9(02).
+002100        05  FILLER                  PIC X(19).
