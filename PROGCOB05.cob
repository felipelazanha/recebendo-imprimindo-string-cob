@@ -0,0 +1,146 @@
+000100***************************************************************
+000200*    PROGRAM-ID...: PROGCOB05                                  *
+000300*    DESCRICAO....: PROGRAMA BATCH QUE LE SEQUENCIALMENTE O     *
+000400*                   ARQUIVO MESTRE CADASTRO.PESSOAS (DDNAME     *
+000500*                   CADPES) E GERA UM ARQUIVO TEXTO DELIMITADO  *
+000600*                   POR VIRGULA (DDNAME CADCSV) PARA EXPORTACAO *
+000700*                   DOS DADOS A SISTEMAS EXTERNOS.               *
+000800*    AUTOR........: EQUIPE DE MANUTENCAO COBOL                  *
+000900*    INSTALACAO...: DEPARTAMENTO DE SISTEMAS                    *
+001000*    DATA-ESCRITA.: 2026-08-09                                  *
+001100*-------------------------------------------------------------*
+001200*    HISTORICO DE ALTERACOES                                    *
+001300*    DATA       AUTOR   DESCRICAO                                *
+001400*    2026-08-09 EMC     VERSAO ORIGINAL - EXPORTACAO CSV.       *
+001450*    2026-08-09 EMC     WS-CADCSV-STATUS PASSA A SER VERIFICADO  *
+001460*                       APOS CADA GRAVACAO NO ARQUIVO CSV.       *
+001500***************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. PROGCOB05.
+001800 AUTHOR. EQUIPE DE MANUTENCAO COBOL.
+001900 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+002000 DATE-WRITTEN. 2026-08-09.
+002100 DATE-COMPILED.
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CADASTRO-PESSOAS ASSIGN TO "CADPES"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS PESSOA-NOME
+002900         FILE STATUS IS WS-CADPES-STATUS.
+003000
+003100     SELECT EXPCSV ASSIGN TO "CADCSV"
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS WS-CADCSV-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CADASTRO-PESSOAS
+003700     LABEL RECORDS ARE STANDARD.
+003750     COPY PESSOA.
+004100
+004200 FD  EXPCSV
+004300     LABEL RECORDS ARE OMITTED
+004400     RECORDING MODE IS F.
+004500 01  CSV-LINHA                   PIC X(55).
+004600
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-CADPES-STATUS            PIC X(02)   VALUE '00'.
+004900     88  CADPES-OK                   VALUE '00'.
+004950     88  CADPES-NAO-EXISTE           VALUE '35'.
+005000     88  FIM-CADASTRO                VALUE '10'.
+005100 77  WS-CADCSV-STATUS            PIC X(02)   VALUE '00'.
+005150     88  CADCSV-OK                   VALUE '00'.
+005200 77  WRK-TOTAL-REGISTROS         PIC 9(05)   COMP VALUE ZERO.
+005300
+005900 01  WS-LINHA-CABECALHO          PIC X(55)
+006000     VALUE 'NOME,IDADE,CPF,DT_NASCIMENTO,DT_CADASTRO,STATUS'.
+007200 01  WS-LINHA-CSV.
+007300     05  CSV-NOME                PIC X(20).
+007400     05  FILLER                  PIC X(01) VALUE ','.
+007500     05  CSV-IDADE               PIC 99.
+007600     05  FILLER                  PIC X(01) VALUE ','.
+007700     05  CSV-CPF                 PIC 9(11).
+007800     05  FILLER                  PIC X(01) VALUE ','.
+007900     05  CSV-DT-NASCTO           PIC 9(08).
+008000     05  FILLER                  PIC X(01) VALUE ','.
+008100     05  CSV-DT-CADASTRO         PIC 9(08).
+008200     05  FILLER                  PIC X(01) VALUE ','.
+008300     05  CSV-STATUS              PIC X(01).
+008400
+008500***************************************************************
+008600 PROCEDURE DIVISION.
+008700***************************************************************
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+009000     PERFORM 2000-EXPORTAR-CADASTRO
+009050         THRU 2000-EXPORTAR-CADASTRO-EXIT
+009100         UNTIL FIM-CADASTRO.
+009200     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+009300     DISPLAY 'REGISTROS EXPORTADOS: ' WRK-TOTAL-REGISTROS.
+009400     STOP RUN.
+009500
+009600***************************************************************
+009700*    ABERTURA DOS ARQUIVOS E GRAVACAO DO CABECALHO DO CSV.       *
+009800***************************************************************
+009900 1000-INICIALIZAR.
+010000     OPEN INPUT CADASTRO-PESSOAS.
+010100     OPEN OUTPUT EXPCSV.
+010200     WRITE CSV-LINHA FROM WS-LINHA-CABECALHO.
+010210     PERFORM 8100-VERIFICAR-CADCSV
+010215         THRU 8100-VERIFICAR-CADCSV-EXIT.
+010300     IF CADPES-NAO-EXISTE
+010310         SET FIM-CADASTRO TO TRUE
+010320     ELSE
+010330         PERFORM 2100-LER-PROXIMO THRU 2100-LER-PROXIMO-EXIT
+010340     END-IF.
+010400 1000-INICIALIZAR-EXIT.
+010500     EXIT.
+010600
+010700***************************************************************
+010800*    PARA CADA PESSOA-REC LIDO, GRAVA UMA LINHA CSV E AVANCA     *
+010900*    PARA O PROXIMO REGISTRO.                                    *
+011000***************************************************************
+011100 2000-EXPORTAR-CADASTRO.
+011200     MOVE PESSOA-NOME        TO CSV-NOME.
+011300     MOVE PESSOA-IDADE       TO CSV-IDADE.
+011400     MOVE PESSOA-CPF         TO CSV-CPF.
+011500     MOVE PESSOA-DT-NASCTO   TO CSV-DT-NASCTO.
+011600     MOVE PESSOA-DT-CADASTRO TO CSV-DT-CADASTRO.
+011700     MOVE PESSOA-STATUS      TO CSV-STATUS.
+011800     WRITE CSV-LINHA FROM WS-LINHA-CSV.
+011810     PERFORM 8100-VERIFICAR-CADCSV
+011815         THRU 8100-VERIFICAR-CADCSV-EXIT.
+011900     ADD 1 TO WRK-TOTAL-REGISTROS.
+012000     PERFORM 2100-LER-PROXIMO THRU 2100-LER-PROXIMO-EXIT.
+012100 2000-EXPORTAR-CADASTRO-EXIT.
+012200     EXIT.
+012300
+012400 2100-LER-PROXIMO.
+012500     READ CADASTRO-PESSOAS NEXT RECORD
+012600         AT END
+012700             SET FIM-CADASTRO TO TRUE
+012800     END-READ.
+012900 2100-LER-PROXIMO-EXIT.
+013000     EXIT.
+013100
+013150***************************************************************
+013160*    VERIFICA O STATUS DA ULTIMA GRAVACAO NO ARQUIVO CSV E       *
+013170*    AVISA O OPERADOR EM CASO DE FALHA.                          *
+013180***************************************************************
+013190 8100-VERIFICAR-CADCSV.
+013195     IF NOT CADCSV-OK
+013196         DISPLAY 'ERRO: FALHA AO GRAVAR CSV - STATUS '
+013197             WS-CADCSV-STATUS
+013198     END-IF.
+013199 8100-VERIFICAR-CADCSV-EXIT.
+013201     EXIT.
+013210
+013220***************************************************************
+013230*    ENCERRAMENTO DOS ARQUIVOS                                  *
+013240***************************************************************
+013250 9000-FINALIZAR.
+013600     CLOSE CADASTRO-PESSOAS.
+013700     CLOSE EXPCSV.
+013800 9000-FINALIZAR-EXIT.
+013900     EXIT.
