@@ -1,15 +1,520 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB02.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-NOME    PIC X(20)   VALUE SPACES.
-       77  WRK-IDADE   PIC 9(02)   VALUE ZEROS.
-       PROCEDURE DIVISION.
-           DISPLAY 'DIGITE SEU NOME'
-           ACCEPT  WRK-NOME.
-           DISPLAY 'DIGITE SUA IDADE'
-           ACCEPT  WRK-IDADE.
-           DISPLAY 'MEU NOME '    WRK-NOME.
-           DISPLAY 'MINHA IDADE ' WRK-IDADE.
-           STOP RUN.
+000100***************************************************************
+000200*    PROGRAM-ID...: PROGCOB02                                  *
+000300*    DESCRICAO....: CAPTURA DE NOME E IDADE, COM GRAVACAO DO    *
+000400*                   REGISTRO NO ARQUIVO MESTRE INDEXADO         *
+000500*                   CADASTRO.PESSOAS (DDNAME CADPES), KEYED     *
+000600*                   PELO NOME, DE FORMA QUE EXECUCOES           *
+000700*                   SUCESSIVAS ACUMULEM UM CADASTRO REAL.       *
+000800*    AUTOR........: EQUIPE DE MANUTENCAO COBOL                  *
+000900*    INSTALACAO...: DEPARTAMENTO DE SISTEMAS                    *
+001000*    DATA-ESCRITA.: 2026-08-09                                  *
+001100*-------------------------------------------------------------*
+001200*    HISTORICO DE ALTERACOES                                    *
+001300*    DATA       AUTOR   DESCRICAO                                *
+001400*    2026-08-09 EMC     VERSAO ORIGINAL - APENAS ACCEPT/DISPLAY *
+001500*                       DE NOME E IDADE, SEM PERSISTENCIA.      *
+001600*    2026-08-09 EMC     GRAVACAO DO REGISTRO NO ARQUIVO MESTRE  *
+001700*                       INDEXADO CADASTRO.PESSOAS.              *
+001750*    2026-08-09 EMC     VALIDACAO DE IDADE NUMERICA (00-99) COM *
+001760*                       REDIGITACAO EM CASO DE ERRO.            *
+001770*    2026-08-09 EMC     LAYOUT DO REGISTRO MOVIDO PARA O         *
+001780*                       COPYBOOK PESSOA (PESSOA-REC), COM       *
+001790*                       CAPTURA DE CPF E DATA DE NASCIMENTO.     *
+001795*    2026-08-09 EMC     GRAVACAO DE TRILHA DE AUDITORIA DE CADA *
+001796*                       SESSAO NO ARQUIVO CADASTRO.AUDITLOG.    *
+001797*    2026-08-09 EMC     VERIFICACAO DE NOME DUPLICADO NO        *
+001798*                       CADASTRO ANTES DE GRAVAR, COM           *
+001799*                       CONFIRMACAO DO OPERADOR PARA ATUALIZAR  *
+001800*                       O REGISTRO EXISTENTE.                   *
+001801*    2026-08-09 EMC     TRANSFORMADO EM MENU COM OPCOES DE      *
+001802*                       INCLUIR, ALTERAR, EXCLUIR E CONSULTAR,  *
+001803*                       REAPROVEITANDO A ROTINA DE CAPTURA E O  *
+001804*                       REGISTRO DE AUDITORIA JA EXISTENTES.    *
+001805*    2026-08-09 EMC     WRK-IDADE-ALFA AMPLIADO PARA 4 POSICOES *
+001806*                       PARA DETECTAR E REJEITAR ENTRADAS COM   *
+001807*                       MAIS DE 2 DIGITOS NA IDADE.             *
+001808*    2026-08-09 EMC     PESSOA-DT-CADASTRO NAO E MAIS REGRAVADA *
+001809*                       QUANDO 3800-GRAVAR-REGISTRO ATUALIZA UM *
+001811*                       NOME DUPLICADO JA CONFIRMADO; A IDADE    *
+001812*                       REAL E GRAVADA NA AUDITORIA DE EXCLUSAO  *
+001813*                       NAO CONFIRMADA, EM VEZ DE ZEROS.         *
+001815*    2026-08-09 EMC     8000-REGISTRAR-AUDITORIA PASSA A         *
+001816*                       VERIFICAR WS-CADAUD-STATUS APOS O WRITE  *
+001817*                       NO LOG DE AUDITORIA.                     *
+001820*    2026-08-09 EMC     WRK-AUD-MOTIVO ENCURTADO EM DOIS MOTIVOS *
+001821*                       DE AUDITORIA QUE EXCEDIAM A PIC X(30);   *
+001822*                       3000-INCLUIR PASSA A USAR                *
+001823*                       4700-ALTERAR-DEMAIS-CAMPOS NA ATUALIZACAO*
+001824*                       DE NOME DUPLICADO CONFIRMADO, PRESERVANDO*
+001825*                       CPF/DATA DE NASCIMENTO JA GRAVADOS       *
+001826*                       QUANDO DEIXADOS EM BRANCO.               *
+001827***************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. PROGCOB02.
+002100 AUTHOR. EQUIPE DE MANUTENCAO COBOL.
+002200 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+002300 DATE-WRITTEN. 2026-08-09.
+002400 DATE-COMPILED.
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CADASTRO-PESSOAS ASSIGN TO "CADPES"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS PESSOA-NOME
+003200         FILE STATUS IS WS-CADPES-STATUS.
+003250
+003260     SELECT AUDITLOG ASSIGN TO "CADAUD"
+003270         ORGANIZATION IS SEQUENTIAL
+003280         FILE STATUS IS WS-CADAUD-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CADASTRO-PESSOAS
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY PESSOA.
+003800
+003900 FD  AUDITLOG
+003950     LABEL RECORDS ARE STANDARD.
+003960     COPY AUDLOG.
+004000
+004100 WORKING-STORAGE SECTION.
+004200 77  WRK-NOME                PIC X(20)   VALUE SPACES.
+004300 77  WRK-IDADE               PIC 9(02)   VALUE ZEROS.
+004310 77  WRK-IDADE-ALFA          PIC X(04)   VALUE SPACES.
+004315 77  WRK-CPF-ALFA            PIC X(11)   VALUE SPACES.
+004317 77  WRK-DT-NASC-ALFA        PIC X(08)   VALUE SPACES.
+004320 77  SW-FIM-VALIDACAO        PIC X(01)   VALUE 'N'.
+004330     88  FIM-VALIDACAO           VALUE 'Y'.
+004400 77  WS-CADPES-STATUS        PIC X(02)   VALUE '00'.
+004500     88  CADPES-OK               VALUE '00'.
+004600     88  CADPES-NAO-EXISTE       VALUE '35'.
+004610 77  WS-CADAUD-STATUS        PIC X(02)   VALUE '00'.
+004620     88  CADAUD-OK               VALUE '00'.
+004630     88  CADAUD-NAO-EXISTE       VALUE '35'.
+004640 77  WRK-AUD-OPERACAO        PIC X(08)   VALUE SPACES.
+004650 77  WRK-AUD-MOTIVO          PIC X(30)   VALUE SPACES.
+004660 77  SW-NOME-DUPLICADO       PIC X(01)   VALUE 'N'.
+004670     88  NOME-DUPLICADO          VALUE 'S'.
+004680 77  WRK-CONFIRMA            PIC X(01)   VALUE 'N'.
+004690     88  CONFIRMA-SIM            VALUE 'S' 's'.
+004691 77  WRK-OPCAO               PIC X(01)   VALUE SPACE.
+004692     88  OPC-INCLUIR             VALUE '1'.
+004693     88  OPC-ALTERAR             VALUE '2'.
+004694     88  OPC-EXCLUIR             VALUE '3'.
+004695     88  OPC-CONSULTAR           VALUE '4'.
+004696     88  OPC-SAIR                VALUE '5'.
+004700
+004710 01  WS-DATA-HORA-SISTEMA.
+004715     05  WS-DATA-SISTEMA.
+004720         10  WS-DATA-AAAA        PIC 9(04).
+004730         10  WS-DATA-MM          PIC 9(02).
+004740         10  WS-DATA-DD          PIC 9(02).
+004745     05  WS-HORA-SISTEMA.
+004746         10  WS-HORA-HH          PIC 9(02).
+004747         10  WS-HORA-MM          PIC 9(02).
+004748         10  WS-HORA-SS          PIC 9(02).
+004749         10  WS-HORA-CENT        PIC 9(02).
+004750
+004800***************************************************************
+004900 PROCEDURE DIVISION.
+005000***************************************************************
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+005250     PERFORM 2000-PROCESSAR-MENU THRU 2000-PROCESSAR-MENU-EXIT
+005260         UNTIL OPC-SAIR.
+005400     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+005500     STOP RUN.
+005600
+005700***************************************************************
+005800*    ABERTURA DOS ARQUIVOS. O MESTRE E O LOG DE AUDITORIA SAO   *
+005900*    CRIADOS AUTOMATICAMENTE NA PRIMEIRA EXECUCAO.              *
+006000***************************************************************
+006100 1000-INICIALIZAR.
+006110     PERFORM 1100-ABRIR-CADASTRO THRU 1100-ABRIR-CADASTRO-EXIT.
+006120     PERFORM 1200-ABRIR-AUDITORIA THRU 1200-ABRIR-AUDITORIA-EXIT.
+006800 1000-INICIALIZAR-EXIT.
+006900     EXIT.
+006910
+006920 1100-ABRIR-CADASTRO.
+006930     OPEN I-O CADASTRO-PESSOAS.
+006940     IF CADPES-NAO-EXISTE
+006950         OPEN OUTPUT CADASTRO-PESSOAS
+006960         CLOSE CADASTRO-PESSOAS
+006970         OPEN I-O CADASTRO-PESSOAS
+006980     END-IF.
+006990 1100-ABRIR-CADASTRO-EXIT.
+006995     EXIT.
+006996
+006997 1200-ABRIR-AUDITORIA.
+006998     OPEN EXTEND AUDITLOG.
+006999     IF CADAUD-NAO-EXISTE
+007001         OPEN OUTPUT AUDITLOG
+007002         CLOSE AUDITLOG
+007003         OPEN EXTEND AUDITLOG
+007004     END-IF.
+007005 1200-ABRIR-AUDITORIA-EXIT.
+007006     EXIT.
+007050
+007100***************************************************************
+007200*    EXIBE O MENU PRINCIPAL E ACIONA A OPCAO ESCOLHIDA PELO     *
+007300*    OPERADOR: INCLUIR, ALTERAR, EXCLUIR OU CONSULTAR UM        *
+007310*    REGISTRO DO ARQUIVO MESTRE, OU ENCERRAR O PROGRAMA.        *
+007400***************************************************************
+007410 2000-PROCESSAR-MENU.
+007420     PERFORM 2100-EXIBIR-MENU THRU 2100-EXIBIR-MENU-EXIT.
+007430     EVALUATE TRUE
+007440         WHEN OPC-INCLUIR
+007450             PERFORM 3000-INCLUIR THRU 3000-INCLUIR-EXIT
+007460         WHEN OPC-ALTERAR
+007470             PERFORM 4000-ALTERAR THRU 4000-ALTERAR-EXIT
+007480         WHEN OPC-EXCLUIR
+007490             PERFORM 5000-EXCLUIR THRU 5000-EXCLUIR-EXIT
+007500         WHEN OPC-CONSULTAR
+007510             PERFORM 6000-CONSULTAR THRU 6000-CONSULTAR-EXIT
+007520         WHEN OPC-SAIR
+007530             CONTINUE
+007540         WHEN OTHER
+007550             DISPLAY 'OPCAO INVALIDA - DIGITE UM VALOR DE 1 A 5'
+007560     END-EVALUATE.
+007570 2000-PROCESSAR-MENU-EXIT.
+007580     EXIT.
+007590
+007600 2100-EXIBIR-MENU.
+007610     DISPLAY ' '.
+007620     DISPLAY 'CADASTRO DE PESSOAS - MENU PRINCIPAL'.
+007630     DISPLAY '1 - INCLUIR'.
+007640     DISPLAY '2 - ALTERAR'.
+007650     DISPLAY '3 - EXCLUIR'.
+007660     DISPLAY '4 - CONSULTAR'.
+007670     DISPLAY '5 - SAIR'.
+007680     DISPLAY 'DIGITE A OPCAO DESEJADA'.
+007690     ACCEPT WRK-OPCAO.
+007700 2100-EXIBIR-MENU-EXIT.
+007710     EXIT.
+007720
+007730***************************************************************
+007740*    INCLUI UM NOVO REGISTRO NO ARQUIVO MESTRE. SE O NOME JA    *
+007750*    ESTIVER CADASTRADO, PEDE CONFIRMACAO DO OPERADOR PARA      *
+007760*    ATUALIZAR O REGISTRO EXISTENTE EM VEZ DE DUPLICA-LO, USANDO*
+007765*    A MESMA ROTINA DE 4000-ALTERAR PARA QUE CPF E DATA DE      *
+007767*    NASCIMENTO DEIXADOS EM BRANCO MANTENHAM O VALOR JA GRAVADO.*
+007770***************************************************************
+007780 3000-INCLUIR.
+007790     PERFORM 3100-CAPTURAR-NOME THRU 3100-CAPTURAR-NOME-EXIT.
+007800     PERFORM 2200-VERIFICAR-DUPLICIDADE
+007810         THRU 2200-VERIFICAR-DUPLICIDADE-EXIT.
+007820     IF NOME-DUPLICADO
+007830         DISPLAY 'NOME JA CADASTRADO: ' WRK-NOME
+007840         DISPLAY 'CONFIRMA ATUALIZACAO DO CADASTRO (S/N)?'
+007850         ACCEPT WRK-CONFIRMA
+007860         IF NOT CONFIRMA-SIM
+007870             MOVE ZEROS       TO WRK-IDADE
+007880             MOVE 'INCLUIR '  TO WRK-AUD-OPERACAO
+007890             SET AUDLOG-REJEITADO TO TRUE
+007900             MOVE 'NOME DUPLICADO NAO CONFIRMADO' TO
+007910                 WRK-AUD-MOTIVO
+007920             PERFORM 8000-REGISTRAR-AUDITORIA
+007930                 THRU 8000-REGISTRAR-AUDITORIA-EXIT
+007940             GO TO 3000-INCLUIR-EXIT
+007950         END-IF
+007960     END-IF.
+007970     PERFORM 3600-CAPTURAR-IDADE THRU 3600-CAPTURAR-IDADE-EXIT.
+007975     IF NOME-DUPLICADO
+007976         PERFORM 4700-ALTERAR-DEMAIS-CAMPOS
+007977             THRU 4700-ALTERAR-DEMAIS-CAMPOS-EXIT
+007978         MOVE WRK-NOME  TO PESSOA-NOME
+007979         MOVE WRK-IDADE TO PESSOA-IDADE
+007980     ELSE
+007985         PERFORM 3700-CAPTURAR-DEMAIS-CAMPOS
+007990             THRU 3700-CAPTURAR-DEMAIS-CAMPOS-EXIT
+007995     END-IF.
+008000     PERFORM 3800-GRAVAR-REGISTRO THRU 3800-GRAVAR-REGISTRO-EXIT.
+008010     PERFORM 8000-REGISTRAR-AUDITORIA
+008020         THRU 8000-REGISTRAR-AUDITORIA-EXIT.
+008030 3000-INCLUIR-EXIT.
+008040     EXIT.
+008050 
+008060***************************************************************
+008070*    ALTERA A IDADE, CPF E DATA DE NASCIMENTO DE UM REGISTRO    *
+008080*    JA EXISTENTE NO ARQUIVO MESTRE.                            *
+008090***************************************************************
+008100 4000-ALTERAR.
+008110     PERFORM 3100-CAPTURAR-NOME THRU 3100-CAPTURAR-NOME-EXIT.
+008120     PERFORM 2200-VERIFICAR-DUPLICIDADE
+008130         THRU 2200-VERIFICAR-DUPLICIDADE-EXIT.
+008140     IF NOT NOME-DUPLICADO
+008150         DISPLAY 'NOME NAO ENCONTRADO NO CADASTRO: ' WRK-NOME
+008160         MOVE ZEROS       TO WRK-IDADE
+008170         MOVE 'ALTERAR '  TO WRK-AUD-OPERACAO
+008180         SET AUDLOG-REJEITADO TO TRUE
+008190         MOVE 'NOME NAO CADASTRADO' TO WRK-AUD-MOTIVO
+008200         PERFORM 8000-REGISTRAR-AUDITORIA
+008210             THRU 8000-REGISTRAR-AUDITORIA-EXIT
+008220         GO TO 4000-ALTERAR-EXIT
+008230     END-IF.
+008240     PERFORM 3600-CAPTURAR-IDADE THRU 3600-CAPTURAR-IDADE-EXIT.
+008250     PERFORM 4700-ALTERAR-DEMAIS-CAMPOS
+008260         THRU 4700-ALTERAR-DEMAIS-CAMPOS-EXIT.
+008270     MOVE WRK-IDADE TO PESSOA-IDADE.
+008280     REWRITE PESSOA-REC.
+008290     IF CADPES-OK
+008300         MOVE 'ALTERAR '  TO WRK-AUD-OPERACAO
+008310         SET AUDLOG-APROVADO TO TRUE
+008320         MOVE SPACES      TO WRK-AUD-MOTIVO
+008330     ELSE
+008340         MOVE 'ALTERAR '  TO WRK-AUD-OPERACAO
+008350         SET AUDLOG-REJEITADO TO TRUE
+008360         MOVE 'FALHA AO REGRAVAR REGISTRO' TO WRK-AUD-MOTIVO
+008370     END-IF.
+008380     PERFORM 8000-REGISTRAR-AUDITORIA
+008390         THRU 8000-REGISTRAR-AUDITORIA-EXIT.
+008400 4000-ALTERAR-EXIT.
+008410     EXIT.
+008420 
+008430***************************************************************
+008440*    ATUALIZA CPF E DATA DE NASCIMENTO DE UM REGISTRO JA        *
+008450*    EXISTENTE. CAMPOS DEIXADOS EM BRANCO PELO OPERADOR         *
+008460*    MANTEM O VALOR JA GRAVADO NO CADASTRO.                     *
+008470***************************************************************
+008480 4700-ALTERAR-DEMAIS-CAMPOS.
+008490     DISPLAY 'CPF ATUAL: ' PESSOA-CPF.
+008500     DISPLAY 'DIGITE O NOVO CPF (11 DIGITOS) OU ENTER P/ MANTER'.
+008510     ACCEPT WRK-CPF-ALFA.
+008520     IF WRK-CPF-ALFA = SPACES
+008530         CONTINUE
+008540     ELSE
+008550         IF WRK-CPF-ALFA IS NUMERIC
+008560             MOVE WRK-CPF-ALFA TO PESSOA-CPF
+008570         ELSE
+008580             DISPLAY 'CPF INVALIDO - MANTIDO O VALOR ANTERIOR'
+008590         END-IF
+008600     END-IF.
+008610     DISPLAY 'DATA DE NASCIMENTO ATUAL: ' PESSOA-DT-NASCTO.
+008620     DISPLAY 'DIGITE A NOVA DATA (AAAAMMDD) OU ENTER P/ MANTER'.
+008630     ACCEPT WRK-DT-NASC-ALFA.
+008640     IF WRK-DT-NASC-ALFA = SPACES
+008650         CONTINUE
+008660     ELSE
+008670         IF WRK-DT-NASC-ALFA IS NUMERIC
+008680             MOVE WRK-DT-NASC-ALFA TO PESSOA-DT-NASCTO
+008690         ELSE
+008700             DISPLAY 'DATA INVALIDA - MANTIDO O VALOR ANTERIOR'
+008710         END-IF
+008720     END-IF.
+008730 4700-ALTERAR-DEMAIS-CAMPOS-EXIT.
+008740     EXIT.
+008750 
+008760***************************************************************
+008770*    EXCLUI UM REGISTRO EXISTENTE DO ARQUIVO MESTRE, MEDIANTE   *
+008780*    CONFIRMACAO DO OPERADOR.                                   *
+008790***************************************************************
+008800 5000-EXCLUIR.
+008810     PERFORM 3100-CAPTURAR-NOME THRU 3100-CAPTURAR-NOME-EXIT.
+008820     PERFORM 2200-VERIFICAR-DUPLICIDADE
+008830         THRU 2200-VERIFICAR-DUPLICIDADE-EXIT.
+008840     IF NOT NOME-DUPLICADO
+008850         DISPLAY 'NOME NAO ENCONTRADO NO CADASTRO: ' WRK-NOME
+008860         MOVE ZEROS       TO WRK-IDADE
+008870         MOVE 'EXCLUIR '  TO WRK-AUD-OPERACAO
+008880         SET AUDLOG-REJEITADO TO TRUE
+008890         MOVE 'NOME NAO CADASTRADO' TO WRK-AUD-MOTIVO
+008900         PERFORM 8000-REGISTRAR-AUDITORIA
+008910             THRU 8000-REGISTRAR-AUDITORIA-EXIT
+008920         GO TO 5000-EXCLUIR-EXIT
+008930     END-IF.
+008940     DISPLAY 'CONFIRMA EXCLUSAO DE ' WRK-NOME ' (S/N)?'.
+008950     ACCEPT WRK-CONFIRMA.
+008960     IF NOT CONFIRMA-SIM
+008970         MOVE PESSOA-IDADE TO WRK-IDADE
+008980         MOVE 'EXCLUIR '  TO WRK-AUD-OPERACAO
+008990         SET AUDLOG-REJEITADO TO TRUE
+009000         MOVE 'EXCLUSAO NAO CONFIRMADA' TO WRK-AUD-MOTIVO
+009010         PERFORM 8000-REGISTRAR-AUDITORIA
+009020             THRU 8000-REGISTRAR-AUDITORIA-EXIT
+009030         GO TO 5000-EXCLUIR-EXIT
+009040     END-IF.
+009050     DELETE CADASTRO-PESSOAS RECORD.
+009060     MOVE PESSOA-IDADE TO WRK-IDADE.
+009070     IF CADPES-OK
+009080         MOVE 'EXCLUIR '  TO WRK-AUD-OPERACAO
+009090         SET AUDLOG-APROVADO TO TRUE
+009100         MOVE SPACES      TO WRK-AUD-MOTIVO
+009110     ELSE
+009120         MOVE 'EXCLUIR '  TO WRK-AUD-OPERACAO
+009130         SET AUDLOG-REJEITADO TO TRUE
+009140         MOVE 'FALHA AO EXCLUIR REGISTRO' TO WRK-AUD-MOTIVO
+009150     END-IF.
+009160     PERFORM 8000-REGISTRAR-AUDITORIA
+009170         THRU 8000-REGISTRAR-AUDITORIA-EXIT.
+009180 5000-EXCLUIR-EXIT.
+009190     EXIT.
+009200 
+009210***************************************************************
+009220*    CONSULTA E EXIBE OS DADOS DE UM REGISTRO DO ARQUIVO        *
+009230*    MESTRE, SEM ALTERA-LO.                                     *
+009240***************************************************************
+009250 6000-CONSULTAR.
+009260     PERFORM 3100-CAPTURAR-NOME THRU 3100-CAPTURAR-NOME-EXIT.
+009270     PERFORM 2200-VERIFICAR-DUPLICIDADE
+009280         THRU 2200-VERIFICAR-DUPLICIDADE-EXIT.
+009290     IF NOT NOME-DUPLICADO
+009300         DISPLAY 'NOME NAO ENCONTRADO NO CADASTRO: ' WRK-NOME
+009310     ELSE
+009320         DISPLAY 'NOME.......: ' PESSOA-NOME
+009330         DISPLAY 'IDADE......: ' PESSOA-IDADE
+009340         DISPLAY 'CPF........: ' PESSOA-CPF
+009350         DISPLAY 'DT NASCTO..: ' PESSOA-DT-NASCTO
+009360         DISPLAY 'DT CADASTRO: ' PESSOA-DT-CADASTRO
+009370         DISPLAY 'STATUS.....: ' PESSOA-STATUS
+009380     END-IF.
+009390 6000-CONSULTAR-EXIT.
+009400     EXIT.
+009410 
+009420***************************************************************
+009430*    CAPTURA O NOME INFORMADO PELO OPERADOR.                    *
+009440***************************************************************
+009450 3100-CAPTURAR-NOME.
+009460     DISPLAY 'DIGITE O NOME'.
+009470     ACCEPT WRK-NOME.
+009480 3100-CAPTURAR-NOME-EXIT.
+009490     EXIT.
+009500 
+009510***************************************************************
+009520*    CAPTURA CPF E DATA DE NASCIMENTO E MOVE OS DADOS JA         *
+009530*    VALIDADOS (NOME, IDADE) PARA O REGISTRO DO ARQUIVO MESTRE. *
+009540***************************************************************
+009550 3700-CAPTURAR-DEMAIS-CAMPOS.
+009560     DISPLAY 'DIGITE O CPF (11 DIGITOS, SOMENTE NUMEROS)'.
+009570     ACCEPT WRK-CPF-ALFA.
+009580     DISPLAY 'DIGITE A DATA DE NASCIMENTO (AAAAMMDD)'.
+009590     ACCEPT WRK-DT-NASC-ALFA.
+009600     MOVE WRK-NOME  TO PESSOA-NOME.
+009610     MOVE WRK-IDADE TO PESSOA-IDADE.
+009620     IF WRK-CPF-ALFA IS NUMERIC
+009630         MOVE WRK-CPF-ALFA TO PESSOA-CPF
+009640     ELSE
+009650         DISPLAY 'CPF INVALIDO - GRAVADO COMO ZEROS'
+009660         MOVE ZEROS TO PESSOA-CPF
+009670     END-IF.
+009680     IF WRK-DT-NASC-ALFA IS NUMERIC
+009690         MOVE WRK-DT-NASC-ALFA TO PESSOA-DT-NASCTO
+009700     ELSE
+009710         DISPLAY 'DATA NASCIMENTO INVALIDA - GRAVADA ZEROS'
+009720         MOVE ZEROS TO PESSOA-DT-NASCTO
+009730     END-IF.
+009740 3700-CAPTURAR-DEMAIS-CAMPOS-EXIT.
+009750     EXIT.
+009760 
+009770***************************************************************
+009780*    GRAVA O REGISTRO NO ARQUIVO MESTRE. INCLUI UM REGISTRO      *
+009790*    NOVO OU ATUALIZA UM JA EXISTENTE, CONFORME O RESULTADO DA  *
+009800*    VERIFICACAO DE DUPLICIDADE. SE A GRAVACAO FALHAR, A         *
+009810*    OPERACAO E REJEITADA NA TRILHA DE AUDITORIA.               *
+009820***************************************************************
+009830 3800-GRAVAR-REGISTRO.
+009840     SET PESSOA-ATIVO TO TRUE.
+009850     IF NOME-DUPLICADO
+009860         REWRITE PESSOA-REC
+009870         MOVE 'ALTERAR '  TO WRK-AUD-OPERACAO
+009880     ELSE
+009885         ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+009886         MOVE WS-DATA-SISTEMA TO PESSOA-DT-CADASTRO
+009890         WRITE PESSOA-REC
+009900         MOVE 'INCLUIR '  TO WRK-AUD-OPERACAO
+009930     END-IF.
+009940     IF CADPES-OK
+009950         SET AUDLOG-APROVADO TO TRUE
+009960         IF NOME-DUPLICADO
+009970             MOVE 'ATUALIZOU CADASTRO EXISTENTE' TO
+009980                 WRK-AUD-MOTIVO
+009990         ELSE
+010000             MOVE SPACES TO WRK-AUD-MOTIVO
+010010         END-IF
+010020     ELSE
+010030         SET AUDLOG-REJEITADO TO TRUE
+010040         MOVE 'FALHA AO GRAVAR REGISTRO' TO WRK-AUD-MOTIVO
+010050     END-IF.
+010060 3800-GRAVAR-REGISTRO-EXIT.
+010070     EXIT.
+010080 
+010090***************************************************************
+010100*    VALIDA A IDADE. REDIGITA ATE RECEBER UM VALOR NUMERICO     *
+010110*    ENTRE 00 E 99.                                             *
+010120***************************************************************
+010130 3600-CAPTURAR-IDADE.
+010140     MOVE 'N' TO SW-FIM-VALIDACAO.
+010150     PERFORM 3650-VALIDAR-IDADE THRU 3650-VALIDAR-IDADE-EXIT
+010160         UNTIL FIM-VALIDACAO.
+010170 3600-CAPTURAR-IDADE-EXIT.
+010180     EXIT.
+010190 
+010200 3650-VALIDAR-IDADE.
+010210     DISPLAY 'DIGITE SUA IDADE (00 A 99)'.
+010220     MOVE SPACES TO WRK-IDADE-ALFA.
+010221     ACCEPT WRK-IDADE-ALFA.
+010222     IF WRK-IDADE-ALFA(3:1) NOT = SPACE OR
+010223             WRK-IDADE-ALFA(4:1) NOT = SPACE
+010224         DISPLAY 'ERRO: IDADE DEVE TER NO MAXIMO 2 DIGITOS.'
+010230     ELSE
+010231         IF WRK-IDADE-ALFA(2:1) = SPACE
+010240             MOVE WRK-IDADE-ALFA(1:1) TO WRK-IDADE-ALFA(2:1)
+010250             MOVE '0'                TO WRK-IDADE-ALFA(1:1)
+010260         END-IF
+010270         IF WRK-IDADE-ALFA(1:2) IS NOT NUMERIC
+010280             DISPLAY 'ERRO: IDADE DEVE SER NUMERICA. REDIGITE.'
+010300         ELSE
+010310             MOVE WRK-IDADE-ALFA(1:2) TO WRK-IDADE
+010340             SET FIM-VALIDACAO TO TRUE
+010360         END-IF
+010361     END-IF.
+010370 3650-VALIDAR-IDADE-EXIT.
+010380     EXIT.
+010390 
+010400***************************************************************
+010410*    VERIFICA SE JA EXISTE UM REGISTRO NO ARQUIVO MESTRE COM O  *
+010420*    NOME INFORMADO, PARA EVITAR CADASTRO DUPLICADO.            *
+010430***************************************************************
+010440 2200-VERIFICAR-DUPLICIDADE.
+010450     MOVE 'N' TO SW-NOME-DUPLICADO.
+010460     MOVE WRK-NOME TO PESSOA-NOME.
+010470     READ CADASTRO-PESSOAS
+010480         INVALID KEY
+010490             MOVE 'N' TO SW-NOME-DUPLICADO
+010500         NOT INVALID KEY
+010510             SET NOME-DUPLICADO TO TRUE
+010520     END-READ.
+010530 2200-VERIFICAR-DUPLICIDADE-EXIT.
+010540     EXIT.
+010550 
+010560***************************************************************
+010570*    GRAVA UMA LINHA NO LOG DE AUDITORIA PARA A OPERACAO        *
+010580*    CORRENTE. WRK-AUD-OPERACAO, AUDLOG-RESULTADO (VIA SET) E   *
+010590*    WRK-AUD-MOTIVO DEVEM ESTAR PREENCHIDOS PELO CHAMADOR.      *
+010600***************************************************************
+010610 8000-REGISTRAR-AUDITORIA.
+010620     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+010630     ACCEPT WS-HORA-SISTEMA FROM TIME.
+010640     MOVE WS-DATA-SISTEMA    TO AUDLOG-DATA.
+010650     MOVE WS-HORA-HH         TO AUDLOG-HORA-HH.
+010660     MOVE WS-HORA-MM         TO AUDLOG-HORA-MM.
+010670     MOVE WS-HORA-SS         TO AUDLOG-HORA-SS.
+010680     MOVE WRK-AUD-OPERACAO   TO AUDLOG-OPERACAO.
+010690     MOVE WRK-NOME           TO AUDLOG-NOME.
+010700     MOVE WRK-IDADE          TO AUDLOG-IDADE.
+010710     MOVE WRK-AUD-MOTIVO     TO AUDLOG-MOTIVO.
+010720     WRITE AUDLOG-REC.
+010721     IF NOT CADAUD-OK
+010722         DISPLAY 'ERRO: FALHA AO GRAVAR AUDITORIA - STATUS '
+010723             WS-CADAUD-STATUS
+010724     END-IF.
+010730 8000-REGISTRAR-AUDITORIA-EXIT.
+010740     EXIT.
+010750 
+010760***************************************************************
+010770*    ENCERRAMENTO DOS ARQUIVOS                                  *
+010780***************************************************************
+010790 9000-FINALIZAR.
+010800     CLOSE CADASTRO-PESSOAS.
+010810     CLOSE AUDITLOG.
+010820 9000-FINALIZAR-EXIT.
+010830     EXIT.
